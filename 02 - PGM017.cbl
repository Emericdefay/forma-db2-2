@@ -3,11 +3,34 @@
       * Program name:    PGM017                               
       * Original author: DEFAY E.                                
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 07/12/22  IBMUSER       Created for COBOL class         
-      *                                                               
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 07/12/22  IBMUSER       Created for COBOL class
+      * 08/08/26  SVCTEAM       Reject file for unrecognized operation
+      *                         codes, run no longer stops on one
+      *                         bad record
+      * 08/08/26  SVCTEAM       End-of-run control totals report
+      * 08/08/26  SVCTEAM       Commit/restart checkpointing every
+      *                         N records
+      * 08/08/26  SVCTEAM       Buy/sell rate applied by operation
+      *                         direction
+      * 08/08/26  SVCTEAM       Authorized overdraft ceiling on debits
+      * 08/08/26  SVCTEAM       Operation/account currency edit
+      * 08/08/26  SVCTEAM       ANN reversal operation code
+      * 08/08/26  SVCTEAM       Downstream account extract output file
+      * 08/08/26  SVCTEAM       Operation date sequence edit
+      * 08/08/26  SVCTEAM       ANN now carries its own reference,
+      *                         linked back to the movement it
+      *                         reverses, and cannot reverse the same
+      *                         movement twice
+      * 08/08/26  SVCTEAM       Restart checkpoint keyed off record
+      *                         position instead of the transaction
+      *                         reference
+      * 08/08/26  SVCTEAM       Account extract is now a true
+      *                         one-row-per-account end-of-run
+      *                         snapshot
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM017.
@@ -22,35 +45,185 @@
        FILE-CONTROL. 
            SELECT FILEIN ASSIGN TO FILEIN
            FILE STATUS IS FS-FILEIN.
+
+           SELECT FILEREJ ASSIGN TO FILEREJ
+           FILE STATUS IS FS-FILEREJ.
+
+           SELECT FILECTL ASSIGN TO FILECTL
+           FILE STATUS IS FS-FILECTL.
+
+           SELECT FILEREST ASSIGN TO FILEREST
+           FILE STATUS IS FS-FILEREST.
+
+           SELECT FILEXT ASSIGN TO FILEXT
+           FILE STATUS IS FS-FILEXT.
+
+           SELECT OPTIONAL FILERSIN ASSIGN TO FILERSIN
+           FILE STATUS IS FS-FILERSIN.
       *****************************************************************
        DATA DIVISION.
       *****************************************************************
        FILE SECTION.
        FD  FILEIN RECORDING MODE F
            RECORD CONTAINS 80 CHARACTERS.
-       01  FICOPER-ENREG. 
-          05  FM-COMPTE  PIC S9(09) COMP.       
-          05  FM-ROPER   PIC X(10).            
-          05  FM-COPER   PIC X(03).            
+       01  FICOPER-ENREG.
+          05  FM-COMPTE  PIC S9(09) COMP.
+          05  FM-ROPER   PIC X(10).
+          05  FM-COPER   PIC X(03).
           05  FM-MTOPER  PIC 9(13)V9(2) COMP-3.
-          05  FM-CDEV    PIC X(03).            
-          05  FM-DTOPER  PIC X(10).            
-          05  FILLER     PIC X(29).            
+          05  FM-CDEV    PIC X(03).
+          05  FM-DTOPER  PIC X(10).
+      *     Only meaningful when FM-COPER = 'ANN' : the reference of
+      *     the original movement being reversed. FM-ROPER on an ANN
+      *     record is that record's own reference, same as every
+      *     other operation code.
+          05  FM-ROPER-ORIG PIC X(10).
+          05  FILLER     PIC X(19).
+
+      *  Reject file : original layout plus a reason code
+       FD  FILEREJ RECORDING MODE F
+           RECORD CONTAINS 83 CHARACTERS.
+       01  FIREJ-ENREG.
+          05  FR-COMPTE  PIC S9(09) COMP.
+          05  FR-ROPER   PIC X(10).
+          05  FR-COPER   PIC X(03).
+          05  FR-MTOPER  PIC 9(13)V9(2) COMP-3.
+          05  FR-CDEV    PIC X(03).
+          05  FR-DTOPER  PIC X(10).
+      *     Spaces except on an ANN reject, where it is the
+      *     FM-ROPER-ORIG the operation targeted - needed to diagnose
+      *     the ANN-specific reject reasons (original not found/not
+      *     reversible/already reversed) from FILEREJ alone.
+          05  FR-ROPER-ORIG PIC X(10).
+          05  FR-RAISON  PIC X(35).
+
+      *  Control totals report, one 80-byte print line per record
+       FD  FILECTL RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTL-LIGNE      PIC X(80).
+
+      *  Downstream account extract : COMPTE/SOLDE/DDMVT/CDEV.
+      *  One row per account touched this run, written once at
+      *  end of run from the in-memory extract table - see
+      *  225/226/228/229.
+       FD  FILEXT RECORDING MODE F
+           RECORD CONTAINS 25 CHARACTERS.
+       01  FIEXT-ENREG.
+          05  FX-COMPTE  PIC S9(09) COMP.
+          05  FX-SOLDE   PIC S9(13)V9(2) COMP-3.
+          05  FX-DDMVT   PIC X(10).
+          05  FX-CDEV    PIC X(03).
+
+      *  Restart/checkpoint file written this run. The resume key is
+      *  NBLU - the ordinal position of the last record read before
+      *  the checkpoint - rather than a transaction reference, since
+      *  two records (an original movement and the ANN that reverses
+      *  it) can legitimately share the same account. A record's
+      *  position in FILEIN is always unique. COMPTE is carried
+      *  along for diagnostics only.
+       FD  FILEREST RECORDING MODE F
+           RECORD CONTAINS 8 CHARACTERS.
+       01  FIREST-ENREG.
+          05  FRT-COMPTE PIC S9(09) COMP.
+          05  FRT-NBLU   PIC 9(09) COMP.
+
+      *  Restart/checkpoint file inherited from a previous run
+       FD  FILERSIN RECORDING MODE F
+           RECORD CONTAINS 8 CHARACTERS.
+       01  FIRSIN-ENREG.
+          05  RS-COMPTE  PIC S9(09) COMP.
+          05  RS-NBLU    PIC 9(09) COMP.
 
       *****************************************************************
        WORKING-STORAGE SECTION.
       / FILES STATUS
        01 FS-FILEIN      PIC X(02).
            88 END-FILEIN VALUE '10'.
-       
+
+       01 FS-FILEREJ     PIC X(02).
+       01 FS-FILECTL     PIC X(02).
+       01 FS-FILEXT      PIC X(02).
+       01 FS-FILEREST    PIC X(02).
+       01 FS-FILERSIN    PIC X(02).
+           88 END-FILERSIN VALUE '10'.
+
        01 WS-FILE.
-           05  WS-COMPTE PIC S9(09) COMP.       
-           05  WS-ROPER  PIC X(10).            
-           05  WS-COPER  PIC X(03).            
+           05  WS-COMPTE PIC S9(09) COMP.
+           05  WS-ROPER  PIC X(10).
+           05  WS-COPER  PIC X(03).
            05  WS-MTOPER PIC S9(13)V9(2) COMP-3.
-           05  WS-CDEV   PIC X(03).            
-           05  WS-DTOPER PIC X(10).            
-           05  FILLER    PIC X(32).            
+           05  WS-CDEV   PIC X(03).
+           05  WS-DTOPER PIC X(10).
+           05  WS-ROPER-ORIG PIC X(10).
+           05  FILLER    PIC X(22).
+
+      / REJECT / EDIT SWITCHES
+       01 WS-REJECT-SW    PIC X(01) VALUE 'N'.
+           88 WS-IS-REJECTED  VALUE 'Y'.
+           88 WS-NOT-REJECTED VALUE 'N'.
+       01 WS-REJECT-REASON PIC X(35) VALUE SPACES.
+      *  Amount as read from FILEIN, kept aside so a reject write
+      *  always shows the source figure even after WS-MTOPER has
+      *  been overwritten with a rate-converted amount.
+       01 WS-MTOPER-ORIG  PIC S9(13)V9(2) COMP-3.
+
+      / REVERSAL WORKING FIELDS
+       01 WS-ORIG-COPER    PIC X(03).
+       01 WS-ORIG-MTOPER   PIC S9(13)V9(2) COMP-3.
+      *  Set from WS-ROPER-ORIG only when an ANN posts, so its TBHISTO
+      *  row carries a link back to the movement it reverses; spaces
+      *  for every other operation code.
+       01 WS-RORIG         PIC X(10).
+       01 WS-ANN-COUNT     PIC S9(09) COMP VALUE 0.
+
+      / ACCOUNT EXTRACT TABLE - one entry per distinct account this
+      / run ; a later transaction for the same account overwrites its
+      / entry in place so FILEXT ends up one row per account
+       01 WS-EXTRACT-MAX   PIC 9(05) COMP VALUE 10000.
+       01 WS-EXTRACT-CNT   PIC 9(05) COMP VALUE 0.
+       01 WS-EXTRACT-TABLE.
+           05 WS-EXTRACT-ENTRY OCCURS 1 TO 10000 TIMES
+                 DEPENDING ON WS-EXTRACT-CNT
+                 INDEXED BY WS-EXTRACT-IDX.
+              10 WSX-COMPTE PIC S9(09) COMP.
+              10 WSX-SOLDE  PIC S9(13)V9(2) COMP-3.
+              10 WSX-DDMVT  PIC X(10).
+              10 WSX-CDEV   PIC X(03).
+
+      / TODAY'S DATE, ISO FORMAT, FOR THE DATE EDIT
+       01 WS-CURRENT-DATE.
+           05 WS-CD-YYYY    PIC 9(4).
+           05 WS-CD-MM      PIC 9(2).
+           05 WS-CD-DD      PIC 9(2).
+           05 FILLER        PIC X(13).
+       01 WS-TODAY-ISO      PIC X(10).
+
+      / CHECKPOINT / RESTART CONTROLS
+       01 WS-CHECKPOINT-INTERVAL PIC 9(09) COMP VALUE 1000.
+       01 WS-CHECKPOINT-COUNT    PIC 9(09) COMP VALUE 0.
+       01 WS-RESTART-SW          PIC X(01) VALUE 'N'.
+           88 WS-RESTART-ACTIVE  VALUE 'Y'.
+
+      / CONTROL TOTALS REPORT COUNTERS/AMOUNTS
+       01 WS-CNT-READ      PIC 9(09) COMP VALUE 0.
+       01 WS-CNT-POSTED    PIC 9(09) COMP VALUE 0.
+       01 WS-CNT-REJECTED  PIC 9(09) COMP VALUE 0.
+       01 WS-CNT-SKIPPED   PIC 9(09) COMP VALUE 0.
+       01 WS-CNT-EXTRACT-DROPPED PIC 9(09) COMP VALUE 0.
+       01 WS-CNT-VIR       PIC 9(09) COMP VALUE 0.
+       01 WS-CNT-RMB       PIC 9(09) COMP VALUE 0.
+       01 WS-CNT-PRL       PIC 9(09) COMP VALUE 0.
+       01 WS-CNT-RET       PIC 9(09) COMP VALUE 0.
+       01 WS-CNT-ANN       PIC 9(09) COMP VALUE 0.
+       01 WS-AMT-VIR       PIC S9(13)V9(2) COMP-3 VALUE 0.
+       01 WS-AMT-RMB       PIC S9(13)V9(2) COMP-3 VALUE 0.
+       01 WS-AMT-PRL       PIC S9(13)V9(2) COMP-3 VALUE 0.
+       01 WS-AMT-RET       PIC S9(13)V9(2) COMP-3 VALUE 0.
+       01 WS-AMT-ANN       PIC S9(13)V9(2) COMP-3 VALUE 0.
+       01 WS-TOT-DEBIT     PIC S9(13)V9(2) COMP-3 VALUE 0.
+       01 WS-TOT-CREDIT    PIC S9(13)V9(2) COMP-3 VALUE 0.
+       01 WS-ED-AMT        PIC -(13)9.99.
+       01 WS-ED-CNT        PIC ZZZ,ZZZ,ZZ9.
 
       / IMPORT SQLCA
            EXEC SQL INCLUDE SQLCA 
@@ -68,7 +241,10 @@
       *    Main purpose
       *    - 0xx : Input/Output section
       *    - 1xx : Main element
-      *    - 2xx : Verifications   
+      *    - 2xx : File I/O (read/write of flat files)
+      *    - 7xx : Reporting
+      *    - 4xx : Edits
+      *    - 8xx : Checkpoint / Restart
       *    - 3xx : SQL Handling
       *    - 9xx : Close files
       *
@@ -87,12 +263,41 @@
        
        PROCEDURE DIVISION.
            PERFORM 000-OFILES.
+           PERFORM 010-Initialize.
            PERFORM 100-Main.
+           PERFORM 820-Final-Commit.
+           PERFORM 229-Flush-Extract-Table.
+           PERFORM 700-Control-Report.
            PERFORM 999-CFILES.
            GOBACK.
 
        000-OFILES.
            OPEN INPUT FILEIN
+           OPEN OUTPUT FILEREJ
+           OPEN OUTPUT FILECTL
+           OPEN OUTPUT FILEXT
+           OPEN OUTPUT FILEREST
+           .
+
+       010-Initialize.
+      **********************************************************
+      *  One-time startup : today's date for the date edit
+      *  and pick up a prior run's checkpoint, if any
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CD-YYYY '-' WS-CD-MM '-' WS-CD-DD
+              DELIMITED BY SIZE INTO WS-TODAY-ISO
+
+           MOVE 'N' TO WS-RESTART-SW
+           OPEN INPUT FILERSIN
+           IF FS-FILERSIN = '00'
+              PERFORM UNTIL END-FILERSIN
+                 READ FILERSIN INTO FIRSIN-ENREG
+                 IF NOT END-FILERSIN
+                    MOVE 'Y' TO WS-RESTART-SW
+                 END-IF
+              END-PERFORM
+           END-IF
+           CLOSE FILERSIN
            .
 
        100-Main.
@@ -101,14 +306,50 @@
       *  Then fetch SQL
       *  Then update value
            PERFORM 210-Read-File
-           
+
            PERFORM UNTIL (END-FILEIN)
-               PERFORM 330-Access-Table-Devise
-               PERFORM 331-Access-Table-Compte
-               PERFORM 331-Operation-Defined
-               PERFORM 321-Histo-update
+               ADD 1 TO WS-CNT-READ
+
+               IF WS-RESTART-ACTIVE
+      *           Fast-forward past records the previous run already
+      *           posted ; resume normal processing on the next one.
+      *           NBLU is the ordinal read position, always unique,
+      *           unlike a transaction reference an ANN can share
+      *           with its original.
+                  ADD 1 TO WS-CNT-SKIPPED
+                  IF WS-CNT-READ = RS-NBLU
+                     MOVE 'N' TO WS-RESTART-SW
+                  END-IF
+               ELSE
+                  MOVE 'N' TO WS-REJECT-SW
+                  MOVE SPACES TO WS-REJECT-REASON
+                  MOVE SPACES TO WS-RORIG
+
+                  PERFORM 330-Access-Table-Devise
+                  PERFORM 331-Access-Table-Compte
+
+                  IF WS-NOT-REJECTED
+                     PERFORM 410-Edit-Currency
+                  END-IF
+                  IF WS-NOT-REJECTED
+                     PERFORM 420-Edit-Date
+                  END-IF
+
+                  IF WS-IS-REJECTED
+                     ADD 1 TO WS-CNT-REJECTED
+                     PERFORM 220-Write-Reject
+                  ELSE
+                     PERFORM 331-Operation-Defined
+                  END-IF
+               END-IF
+
+               PERFORM 810-Checkpoint
                PERFORM 210-Read-File
            END-PERFORM
+
+           IF WS-RESTART-ACTIVE
+              PERFORM 840-Restart-Key-Not-Found
+           END-IF
            .
 
        210-Read-File.
@@ -116,26 +357,100 @@
       *  This routine should read file line by line
            READ FILEIN
            MOVE FICOPER-ENREG TO WS-FILE
+           MOVE WS-MTOPER     TO WS-MTOPER-ORIG
            .
-      
+
+       225-Write-Extract.
+      **********************************************************
+      *  Keep the account just updated in the in-memory extract
+      *  table instead of writing FILEXT here directly, so an
+      *  account touched by several transactions this run still
+      *  ends up as exactly one FILEXT row (229-Flush-Extract-Table,
+      *  at end of run, does the actual WRITE).
+           SET WS-EXTRACT-IDX TO 1
+           SEARCH WS-EXTRACT-ENTRY
+              AT END
+                 PERFORM 226-Add-Extract-Entry
+              WHEN WSX-COMPTE (WS-EXTRACT-IDX) = WS-COMPTE
+                 PERFORM 228-Update-Extract-Entry
+           END-SEARCH
+           .
+
+       226-Add-Extract-Entry.
+      **********************************************************
+      *  First transaction this run for this account - add it to
+      *  the extract table.
+           IF WS-EXTRACT-CNT < WS-EXTRACT-MAX
+              ADD 1 TO WS-EXTRACT-CNT
+              SET WS-EXTRACT-IDX TO WS-EXTRACT-CNT
+              MOVE WS-COMPTE TO WSX-COMPTE (WS-EXTRACT-IDX)
+              PERFORM 228-Update-Extract-Entry
+           ELSE
+              ADD 1 TO WS-CNT-EXTRACT-DROPPED
+              DISPLAY '*** FILEXT TABLE FULL - ACCOUNT NOT EXTRACTED: '
+                 WS-COMPTE
+           END-IF
+           .
+
+       228-Update-Extract-Entry.
+      **********************************************************
+      *  Refresh the account's extract entry with its current
+      *  (post-update) SOLDE/DDMVT/CDEV.
+           MOVE DGC-SOLDE TO WSX-SOLDE (WS-EXTRACT-IDX)
+           MOVE DGC-DDMVT TO WSX-DDMVT (WS-EXTRACT-IDX)
+           MOVE DGC-CDEV  TO WSX-CDEV  (WS-EXTRACT-IDX)
+           .
+
+       229-Flush-Extract-Table.
+      **********************************************************
+      *  End of run : write the accumulated one-row-per-account
+      *  snapshot to FILEXT.
+           PERFORM VARYING WS-EXTRACT-IDX FROM 1 BY 1
+              UNTIL WS-EXTRACT-IDX > WS-EXTRACT-CNT
+              MOVE WSX-COMPTE (WS-EXTRACT-IDX) TO FX-COMPTE
+              MOVE WSX-SOLDE  (WS-EXTRACT-IDX) TO FX-SOLDE
+              MOVE WSX-DDMVT  (WS-EXTRACT-IDX) TO FX-DDMVT
+              MOVE WSX-CDEV   (WS-EXTRACT-IDX) TO FX-CDEV
+              WRITE FIEXT-ENREG
+           END-PERFORM
+           .
+
+       220-Write-Reject.
+      **********************************************************
+      *  Write the rejected input record, plus why, to FILEREJ
+           MOVE WS-COMPTE  TO FR-COMPTE
+           MOVE WS-ROPER   TO FR-ROPER
+           MOVE WS-COPER   TO FR-COPER
+           MOVE WS-MTOPER-ORIG TO FR-MTOPER
+           MOVE WS-CDEV    TO FR-CDEV
+           MOVE WS-DTOPER  TO FR-DTOPER
+           MOVE WS-ROPER-ORIG TO FR-ROPER-ORIG
+           MOVE WS-REJECT-REASON TO FR-RAISON
+           WRITE FIREJ-ENREG
+           .
+
        321-Histo-update.
       **********************************************************
       *  This routine should update mtachat, mtvente of cursor
+      *  RORIG is spaces for every operation code except ANN, where
+      *  it is the reference of the movement this row reverses.
            EXEC SQL
               INSERT INTO TBHISTO
               (
                 COMPTE,
                 COPER,
                 ROPER,
+                RORIG,
                 MTOPPER,
                 DDMAJ,
                 HDMAJ
               )
-              VALUES 
+              VALUES
               (
                 :DGC-COMPTE,
                 :WS-COPER,
                 :WS-ROPER,
+                :WS-RORIG,
                 :WS-MTOPER,
                  CURRENT DATE,
                  CURRENT TIME
@@ -148,54 +463,392 @@
        330-Access-Table-Devise.
       **********************************************************
       *  This routine should update mtachat, mtvente of cursor
-      *
+      *  A currency not on file leaves DCLTBDEVISE holding whatever
+      *  the previous record fetched ; reject rather than post
+      *  against that stale rate.
            EXEC SQL
               SELECT *
               INTO   :DCLTBDEVISE
-              FROM   TBDEVISE 
+              FROM   TBDEVISE
               WHERE CDEV=:WS-CDEV
            END-EXEC
 
-           PERFORM D550-CHECKSQL
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'CURRENCY NOT FOUND' TO WS-REJECT-REASON
+           ELSE
+              PERFORM D550-CHECKSQL
+           END-IF
            .
 
        331-Access-Table-Compte.
       **********************************************************
       *  This routine should update mtachat, mtvente of cursor
-      *
+      *  An account not on file leaves DCLTBCOMPTE holding whatever
+      *  the previous record fetched ; reject rather than post
+      *  against that stale account.
            EXEC SQL
               SELECT *
               INTO :DCLTBCOMPTE
-              FROM TBCOMPTE 
+              FROM TBCOMPTE
               WHERE COMPTE=:WS-COMPTE
            END-EXEC
 
-           PERFORM D550-CHECKSQL
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'ACCOUNT NOT FOUND' TO WS-REJECT-REASON
+           ELSE
+              PERFORM D550-CHECKSQL
+           END-IF
            .
 
        331-Operation-Defined.
       **********************************************************
-      *  This routine should close file(s)
+      *  Apply the operation to DGC-SOLDE, then post or reject.
+      *  VIR/RMB : credit, converted at TBDEVISE buy rate (MTACHAT).
+      *  PRL/RET : debit, converted at TBDEVISE sell rate (MTVENTE),
+      *            subject to the authorized overdraft ceiling
+      *  ANN     : reversal of an earlier movement
            DISPLAY WS-MTOPER
-           COMPUTE WS-MTOPER = WS-MTOPER * DGD-MTACHAT
-           EVALUATE TRUE 
+           EVALUATE TRUE
               WHEN WS-COPER = 'VIR'
+                 COMPUTE WS-MTOPER = WS-MTOPER * DGD-MTACHAT
                  COMPUTE DGC-SOLDE = DGC-SOLDE + WS-MTOPER
               WHEN WS-COPER = 'RMB'
+                 COMPUTE WS-MTOPER = WS-MTOPER * DGD-MTACHAT
                  COMPUTE DGC-SOLDE = DGC-SOLDE + WS-MTOPER
               WHEN WS-COPER = 'PRL'
-                 COMPUTE DGC-SOLDE = DGC-SOLDE - WS-MTOPER
+                 COMPUTE WS-MTOPER = WS-MTOPER * DGD-MTVENTE
+                 PERFORM 430-Edit-Overdraft
+                 IF WS-NOT-REJECTED
+                    COMPUTE DGC-SOLDE = DGC-SOLDE - WS-MTOPER
+                 END-IF
               WHEN WS-COPER = 'RET'
-                 COMPUTE DGC-SOLDE = DGC-SOLDE - WS-MTOPER    
+                 COMPUTE WS-MTOPER = WS-MTOPER * DGD-MTVENTE
+                 PERFORM 430-Edit-Overdraft
+                 IF WS-NOT-REJECTED
+                    COMPUTE DGC-SOLDE = DGC-SOLDE - WS-MTOPER
+                 END-IF
+              WHEN WS-COPER = 'ANN'
+                 PERFORM 340-Reverse-Movement
               WHEN OTHER
-                 PERFORM D020-ERROR
+                 MOVE 'Y' TO WS-REJECT-SW
+                 MOVE 'INVALID OPERATION CODE' TO WS-REJECT-REASON
+           END-EVALUATE
+
+           IF WS-IS-REJECTED
+              ADD 1 TO WS-CNT-REJECTED
+              PERFORM 220-Write-Reject
+           ELSE
+              PERFORM 321-Histo-update
+              PERFORM 370-Update-Table-Compte
+              PERFORM 225-Write-Extract
+              ADD 1 TO WS-CNT-POSTED
+              PERFORM 460-Accumulate-Totals
+           END-IF
+           .
+
+       340-Reverse-Movement.
+      **********************************************************
+      *  Reverse the movement referenced by WS-ROPER-ORIG/WS-COMPTE.
+      *  Unlike VIR/RMB/PRL/RET, MTOPPER on the ANN row is SIGNED :
+      *  positive when reversing a debit (net credit), negative when
+      *  reversing a credit (net debit) - one code has to carry both
+      *  directions. PGM018's reconciliation job knows this convention.
+      *  The ANN row itself is inserted under WS-ROPER (its own
+      *  reference, same as any other operation code) - WS-ROPER-ORIG
+      *  is only the lookup key for the movement being reversed, and
+      *  is carried onto the new row as RORIG so the link back to the
+      *  original survives without reusing its ROPER.
+           EXEC SQL
+              SELECT COPER, MTOPPER
+              INTO   :WS-ORIG-COPER, :WS-ORIG-MTOPER
+              FROM   TBHISTO
+              WHERE  COMPTE=:WS-COMPTE
+              AND    ROPER=:WS-ROPER-ORIG
+              AND    COPER<>'ANN'
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'ORIGINAL MOVEMENT NOT FOUND' TO WS-REJECT-REASON
+           ELSE
+              PERFORM D550-CHECKSQL
+              PERFORM 341-Check-Already-Reversed
+              IF WS-NOT-REJECTED
+                 EVALUATE TRUE
+                    WHEN WS-ORIG-COPER = 'VIR' OR WS-ORIG-COPER = 'RMB'
+      *                 Reversing a credit debits SOLDE, so it is
+      *                 subject to the same overdraft ceiling as a
+      *                 PRL/RET debit.
+                       MOVE WS-ORIG-MTOPER TO WS-MTOPER
+                       PERFORM 430-Edit-Overdraft
+                       IF WS-NOT-REJECTED
+                          COMPUTE DGC-SOLDE =
+                             DGC-SOLDE - WS-ORIG-MTOPER
+                          COMPUTE WS-MTOPER = WS-ORIG-MTOPER * -1
+                       END-IF
+                    WHEN WS-ORIG-COPER = 'PRL' OR WS-ORIG-COPER = 'RET'
+                       COMPUTE DGC-SOLDE = DGC-SOLDE + WS-ORIG-MTOPER
+                       MOVE WS-ORIG-MTOPER TO WS-MTOPER
+                    WHEN OTHER
+                       MOVE 'Y' TO WS-REJECT-SW
+                       MOVE 'ORIGINAL MOVEMENT NOT REVERSIBLE'
+                          TO WS-REJECT-REASON
+                 END-EVALUATE
+                 IF WS-NOT-REJECTED
+                    MOVE WS-ROPER-ORIG TO WS-RORIG
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       341-Check-Already-Reversed.
+      **********************************************************
+      *  Reject a second ANN against a movement that was already
+      *  reversed once. RORIG is the link an earlier ANN row left
+      *  back to the original it reversed.
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO   :WS-ANN-COUNT
+              FROM   TBHISTO
+              WHERE  COMPTE=:WS-COMPTE
+              AND    RORIG=:WS-ROPER-ORIG
+              AND    COPER='ANN'
+           END-EXEC
+
+           PERFORM D550-CHECKSQL
+
+           IF WS-ANN-COUNT > 0
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'MOVEMENT ALREADY REVERSED' TO WS-REJECT-REASON
+           END-IF
+           .
+
+       460-Accumulate-Totals.
+      **********************************************************
+      *  Feed the end-of-run control report
+           EVALUATE TRUE
+              WHEN WS-COPER = 'VIR'
+                 ADD 1 TO WS-CNT-VIR
+                 ADD WS-MTOPER TO WS-AMT-VIR
+                 ADD WS-MTOPER TO WS-TOT-CREDIT
+              WHEN WS-COPER = 'RMB'
+                 ADD 1 TO WS-CNT-RMB
+                 ADD WS-MTOPER TO WS-AMT-RMB
+                 ADD WS-MTOPER TO WS-TOT-CREDIT
+              WHEN WS-COPER = 'PRL'
+                 ADD 1 TO WS-CNT-PRL
+                 ADD WS-MTOPER TO WS-AMT-PRL
+                 ADD WS-MTOPER TO WS-TOT-DEBIT
+              WHEN WS-COPER = 'RET'
+                 ADD 1 TO WS-CNT-RET
+                 ADD WS-MTOPER TO WS-AMT-RET
+                 ADD WS-MTOPER TO WS-TOT-DEBIT
+              WHEN WS-COPER = 'ANN'
+                 ADD 1 TO WS-CNT-ANN
+                 ADD WS-MTOPER TO WS-AMT-ANN
+                 IF WS-MTOPER >= 0
+                    ADD WS-MTOPER TO WS-TOT-CREDIT
+                 ELSE
+                    SUBTRACT WS-MTOPER FROM WS-TOT-DEBIT
+                 END-IF
            END-EVALUATE
-           PERFORM 370-Update-Table-Compte 
+           .
+
+       700-Control-Report.
+      **********************************************************
+      *  End-of-run control totals report
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'PGM017 CONTROL REPORT' DELIMITED BY SIZE
+              INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE SPACES TO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-CNT-READ TO WS-ED-CNT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'RECORDS READ    : ' WS-ED-CNT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-CNT-POSTED TO WS-ED-CNT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'RECORDS POSTED  : ' WS-ED-CNT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-CNT-REJECTED TO WS-ED-CNT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'RECORDS REJECTED: ' WS-ED-CNT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-CNT-SKIPPED TO WS-ED-CNT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'RECORDS SKIPPED (RESTART): ' WS-ED-CNT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-CNT-EXTRACT-DROPPED TO WS-ED-CNT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'ACCOUNTS DROPPED FROM EXTRACT: ' WS-ED-CNT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE SPACES TO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-CNT-VIR TO WS-ED-CNT
+           MOVE WS-AMT-VIR TO WS-ED-AMT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'VIR  COUNT: ' WS-ED-CNT
+                  '  AMOUNT: ' WS-ED-AMT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-CNT-RMB TO WS-ED-CNT
+           MOVE WS-AMT-RMB TO WS-ED-AMT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'RMB  COUNT: ' WS-ED-CNT
+                  '  AMOUNT: ' WS-ED-AMT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-CNT-PRL TO WS-ED-CNT
+           MOVE WS-AMT-PRL TO WS-ED-AMT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'PRL  COUNT: ' WS-ED-CNT
+                  '  AMOUNT: ' WS-ED-AMT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-CNT-RET TO WS-ED-CNT
+           MOVE WS-AMT-RET TO WS-ED-AMT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'RET  COUNT: ' WS-ED-CNT
+                  '  AMOUNT: ' WS-ED-AMT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-CNT-ANN TO WS-ED-CNT
+           MOVE WS-AMT-ANN TO WS-ED-AMT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'ANN  COUNT: ' WS-ED-CNT
+                  '  AMOUNT: ' WS-ED-AMT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE SPACES TO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-TOT-CREDIT TO WS-ED-AMT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'TOTAL CREDIT: ' WS-ED-AMT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+
+           MOVE WS-TOT-DEBIT TO WS-ED-AMT
+           MOVE SPACES TO CTL-LIGNE
+           STRING 'TOTAL DEBIT : ' WS-ED-AMT
+              DELIMITED BY SIZE INTO CTL-LIGNE
+           WRITE CTL-LIGNE
+           .
+
+       410-Edit-Currency.
+      **********************************************************
+      *  Reject when the transaction currency doesn't match the
+      *  account's own currency on TBCOMPTE
+           IF WS-CDEV NOT = DGC-CDEV
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'CURRENCY MISMATCH WITH ACCOUNT' TO WS-REJECT-REASON
+           END-IF
+           .
+
+       420-Edit-Date.
+      **********************************************************
+      *  Reject an operation date older than the account's last
+      *  movement, or dated in the future
+           IF WS-DTOPER < DGC-DDMVT
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'OPERATION DATE BEFORE LAST MOVEMENT'
+                 TO WS-REJECT-REASON
+           ELSE
+              IF WS-DTOPER > WS-TODAY-ISO
+                 MOVE 'Y' TO WS-REJECT-SW
+                 MOVE 'OPERATION DATE IN THE FUTURE'
+                    TO WS-REJECT-REASON
+              END-IF
+           END-IF
+           .
+
+       430-Edit-Overdraft.
+      **********************************************************
+      *  Reject a PRL/RET that would breach the account's
+      *  authorized overdraft ceiling
+           IF (DGC-SOLDE - WS-MTOPER) < (DGC-DECOUVERT * -1)
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'OVERDRAFT LIMIT EXCEEDED' TO WS-REJECT-REASON
+           END-IF
+           .
+
+       810-Checkpoint.
+      **********************************************************
+      *  COMMIT + persist the restart key every N records
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+              EXEC SQL
+                 COMMIT WORK
+              END-EXEC
+              PERFORM D550-CHECKSQL
+              PERFORM 227-Write-Restart
+              MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+           .
+
+       227-Write-Restart.
+      **********************************************************
+      *  Append the last-processed key to FILEREST
+           MOVE WS-COMPTE   TO FRT-COMPTE
+           MOVE WS-CNT-READ TO FRT-NBLU
+           WRITE FIREST-ENREG
+           .
+
+       820-Final-Commit.
+      **********************************************************
+      *  Commit whatever was posted since the last interval
+      *  checkpoint ; without this, a run whose FILEIN is smaller
+      *  than the checkpoint interval - or the last partial interval
+      *  of any run - is never explicitly committed.
+           EXEC SQL
+              COMMIT WORK
+           END-EXEC
+
+           PERFORM D550-CHECKSQL
+           .
+
+       840-Restart-Key-Not-Found.
+      **********************************************************
+      *  The restart key carried over from the previous run was
+      *  never matched against FILEIN, so every record was fast-
+      *  forwarded and nothing was posted or rejected this run.
+      *  Abort rather than let the run report "successfully"
+      *  having processed nothing.
+           DISPLAY '*************************************************'
+           DISPLAY '****       E R R O R M E S S A G E S         ****'
+           DISPLAY '*************************************************'
+           DISPLAY '* Restart key from FILERSIN was never matched   *'
+           DISPLAY '* against FILEIN - no records were posted.      *'
+           DISPLAY '*************************************************'
+           STOP RUN
            .
 
        370-Update-Table-Compte.
       **********************************************************
-      *  This routine should close file(s)
+      *  DDMVT now tracks the operation's own date (WS-DTOPER),
+      *  not the value it was just fetched with
+           MOVE WS-DTOPER TO DGC-DDMVT
            EXEC SQL
               UPDATE TBCOMPTE
               SET SOLDE=:DGC-SOLDE,
@@ -212,6 +865,10 @@
       **********************************************************
       *  This routine should close file(s)
            CLOSE FILEIN
+           CLOSE FILEREJ
+           CLOSE FILECTL
+           CLOSE FILEXT
+           CLOSE FILEREST
            .
 
        D550-CHECKSQL.
@@ -239,15 +896,4 @@
            DISPLAY '* SQLCODE: ' SQLCODE
            DISPLAY '*************************************************'
            STOP RUN
-           .
-
-       D020-ERROR.
-      **********************************************************
-      *  File Error
-           DISPLAY '*************************************************'
-           DISPLAY '****       E R R O R M E S S A G E S         ****'
-           DISPLAY '*************************************************'
-           DISPLAY '* Problem in File data.                          '
-           DISPLAY '*************************************************'
-           STOP RUN
            .
\ No newline at end of file
