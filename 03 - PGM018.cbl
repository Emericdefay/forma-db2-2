@@ -0,0 +1,266 @@
+       PROCESS TEST
+      *****************************************************************
+      * Program name:    PGM018
+      * Original author: SVCTEAM
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  SVCTEAM       Created : daily SOLDE/HISTO
+      *                         reconciliation exception report
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGM018.
+       AUTHOR.        SVCTEAM.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      *****************************************************************
+      *  Purpose : re-derive each account's balance from TBHISTO and
+      *  compare it against TBCOMPTE.SOLDE. Every account where the
+      *  two disagree is written to FILEXCP. This program only
+      *  reports drift, it never corrects TBCOMPTE or TBHISTO.
+      *
+      *  TBHISTO sign convention (matches PGM017) :
+      *  - COPER VIR/RMB : MTOPPER is an unsigned credit amount.
+      *  - COPER PRL/RET : MTOPPER is an unsigned debit amount.
+      *  - COPER ANN     : MTOPPER is SIGNED (the net SOLDE effect
+      *                    of the reversal), so it is added as-is.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEXCP ASSIGN TO FILEXCP
+           FILE STATUS IS FS-FILEXCP.
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+      *  Exception report, one 80-byte line per account in drift
+       FD  FILEXCP RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  XCP-LIGNE      PIC X(80).
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      / FILES STATUS
+       01 FS-FILEXCP     PIC X(02).
+
+      / CURSOR CONTROLS
+       01 WS-END-CURSOR-SW PIC X(01) VALUE 'N'.
+           88 END-CURSOR VALUE 'Y'.
+
+      / RECONCILIATION WORKING FIELDS
+       01 WS-HISTO-TOTAL   PIC S9(13)V9(2) COMP-3 VALUE 0.
+       01 WS-ECART         PIC S9(13)V9(2) COMP-3 VALUE 0.
+       01 WS-CNT-COMPTE    PIC 9(09) COMP VALUE 0.
+       01 WS-CNT-ECART     PIC 9(09) COMP VALUE 0.
+
+      / REPORT EDIT FIELDS
+       01 WS-ED-COMPTE     PIC -(9)9.
+       01 WS-ED-AMT        PIC -(13)9.99.
+       01 WS-ED-CNT        PIC ZZZ,ZZZ,ZZ9.
+
+      / IMPORT SQLCA
+           EXEC SQL INCLUDE SQLCA
+           END-EXEC.
+
+      / DECLARATIONS DCLGEN(PGM018)
+           EXEC SQL INCLUDE CCOMPTE  END-EXEC.
+
+      / CURSOR OVER EVERY ACCOUNT ON TBCOMPTE
+           EXEC SQL
+              DECLARE CSR-COMPTE CURSOR FOR
+              SELECT *
+              FROM   TBCOMPTE
+           END-EXEC.
+
+      /
+      *****************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xx : Input/Output section
+      *    - 1xx : Main element
+      *    - 2xx : File I/O (read/write of flat files)
+      *    - 3xx : SQL Handling
+      *    - 9xx : Close files
+      *
+      *    Input/Output managment
+      *    - x1x : Perform a READ
+      *    - x2x : Perform a WRITE
+      *    - x3x : Perform a FETCH
+      *    - x5x : Perform Comparisons
+      *    - x9x : Perform a CLOSE
+      *
+      *    Specials
+      *    -  xxx : OTHERS
+      *    - Dxxx : Displays
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+           PERFORM 000-OFILES.
+           PERFORM 100-Main.
+           PERFORM 700-Exception-Report-Trailer.
+           PERFORM 999-CFILES.
+           GOBACK.
+
+       000-OFILES.
+           OPEN OUTPUT FILEXCP
+           .
+
+       100-Main.
+      **********************************************************
+      *  Walk every account, re-derive its balance from TBHISTO,
+      *  compare against TBCOMPTE.SOLDE.
+           PERFORM 300-Open-Cursor
+           PERFORM 330-Fetch-Cursor
+
+           PERFORM UNTIL (END-CURSOR)
+               ADD 1 TO WS-CNT-COMPTE
+               PERFORM 340-Fetch-Histo-Total
+               PERFORM 350-Compare-Balances
+               IF WS-ECART NOT = 0
+                  ADD 1 TO WS-CNT-ECART
+                  PERFORM 220-Write-Exception
+               END-IF
+               PERFORM 330-Fetch-Cursor
+           END-PERFORM
+
+           PERFORM 390-Close-Cursor
+           .
+
+       220-Write-Exception.
+      **********************************************************
+      *  One line per account where SOLDE and derived HISTO total
+      *  disagree.
+           MOVE DGC-COMPTE TO WS-ED-COMPTE
+           MOVE DGC-SOLDE  TO WS-ED-AMT
+           MOVE SPACES TO XCP-LIGNE
+           STRING 'COMPTE ' WS-ED-COMPTE
+                  '  SOLDE=' WS-ED-AMT
+              DELIMITED BY SIZE INTO XCP-LIGNE
+           WRITE XCP-LIGNE
+
+           MOVE WS-HISTO-TOTAL TO WS-ED-AMT
+           MOVE SPACES TO XCP-LIGNE
+           STRING '          HISTO TOTAL=' WS-ED-AMT
+              DELIMITED BY SIZE INTO XCP-LIGNE
+           WRITE XCP-LIGNE
+
+           MOVE WS-ECART TO WS-ED-AMT
+           MOVE SPACES TO XCP-LIGNE
+           STRING '          ECART=' WS-ED-AMT
+              DELIMITED BY SIZE INTO XCP-LIGNE
+           WRITE XCP-LIGNE
+           .
+
+       300-Open-Cursor.
+      **********************************************************
+      *  Open the TBCOMPTE cursor
+           EXEC SQL
+              OPEN CSR-COMPTE
+           END-EXEC
+
+           PERFORM D550-CHECKSQL
+           .
+
+       330-Fetch-Cursor.
+      **********************************************************
+      *  Fetch the next account
+           EXEC SQL
+              FETCH CSR-COMPTE
+              INTO  :DCLTBCOMPTE
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-END-CURSOR-SW
+           ELSE
+              PERFORM D550-CHECKSQL
+           END-IF
+           .
+
+       340-Fetch-Histo-Total.
+      **********************************************************
+      *  Re-derive the account's balance from TBHISTO. See the
+      *  sign convention note in the program header.
+           EXEC SQL
+              SELECT COALESCE(
+                        SUM(CASE WHEN COPER IN ('PRL','RET')
+                                 THEN -MTOPPER
+                                 ELSE MTOPPER
+                            END), 0)
+              INTO   :WS-HISTO-TOTAL
+              FROM   TBHISTO
+              WHERE  COMPTE = :DGC-COMPTE
+           END-EXEC
+
+           PERFORM D550-CHECKSQL
+           .
+
+       350-Compare-Balances.
+      **********************************************************
+      *  DGC-SOLDE (TBCOMPTE) vs WS-HISTO-TOTAL (derived from TBHISTO)
+           COMPUTE WS-ECART = DGC-SOLDE - WS-HISTO-TOTAL
+           .
+
+       390-Close-Cursor.
+      **********************************************************
+      *  Close the TBCOMPTE cursor
+           EXEC SQL
+              CLOSE CSR-COMPTE
+           END-EXEC
+
+           PERFORM D550-CHECKSQL
+           .
+
+       700-Exception-Report-Trailer.
+      **********************************************************
+      *  Trailer : how many accounts were checked / how many drifted
+           MOVE WS-CNT-COMPTE TO WS-ED-CNT
+           MOVE SPACES TO XCP-LIGNE
+           STRING 'ACCOUNTS CHECKED : ' WS-ED-CNT
+              DELIMITED BY SIZE INTO XCP-LIGNE
+           WRITE XCP-LIGNE
+
+           MOVE WS-CNT-ECART TO WS-ED-CNT
+           MOVE SPACES TO XCP-LIGNE
+           STRING 'ACCOUNTS IN DRIFT: ' WS-ED-CNT
+              DELIMITED BY SIZE INTO XCP-LIGNE
+           WRITE XCP-LIGNE
+           .
+
+       999-CFILES.
+      **********************************************************
+      *  This routine should close file(s)
+           CLOSE FILEXCP
+           .
+
+       D550-CHECKSQL.
+      **********************************************************
+      *  Check SQLCODE
+           EVALUATE SQLCODE
+              WHEN ZERO
+                 CONTINUE
+              WHEN +100
+                 DISPLAY 'END QUERY'
+              WHEN OTHER
+                 PERFORM D320-DBERROR
+           END-EVALUATE
+           .
+
+       D320-DBERROR.
+      **********************************************************
+      *  DB2 Error Handling Routine
+           DISPLAY '*************************************************'
+           DISPLAY '****       E R R O R M E S S A G E S         ****'
+           DISPLAY '*************************************************'
+           DISPLAY '* Problem in paragraph: ' SQLERRML
+           DISPLAY '* Problem-msg: ' SQLERRMC
+           DISPLAY '*'
+           DISPLAY '* SQLCODE: ' SQLCODE
+           DISPLAY '*************************************************'
+           STOP RUN
+           .
